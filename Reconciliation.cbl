@@ -0,0 +1,199 @@
+      * 08/09/2026 - new batch program: sums AccountBalance across the
+      *              whole account file and compares it to the total
+      *              recorded the last time this program ran, using
+      *              the transaction log to explain the delta.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Reconciliation.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountFile ASSIGN TO "card.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountNumber
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TransactionLog ASSIGN TO "translog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT ReconControlFile ASSIGN TO "recon.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECON-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+       01  AccountData.
+           02 AccountNumber       PIC 9(8).
+           02 AccountName         PIC X(20).
+           02 CardNumber          PIC 9(16).
+           02 CvvHash             PIC 9(9).
+           02 PinHash             PIC 9(9).
+           02 ExpirationDate.
+               03 MM              PIC 99.
+               03 YY              PIC 9999.
+           02 AccountBalance      PIC S9(10)V99.
+           02 DailyWithdrawnDate  PIC 9(8).
+           02 DailyWithdrawnAmt   PIC 9(10)V99.
+           02 AccountType         PIC X(01).
+           02 SavingsWithdrawMonth PIC 9(6).
+           02 SavingsWithdrawCount PIC 9(2).
+           02 SecondaryHolderName PIC X(20).
+           02 CurrencyCode        PIC X(03).
+           02 LastActivityDate    PIC 9(8).
+           02 DormantFlag         PIC X(01).
+               88 DORMANT-ACCOUNT VALUE "Y".
+               88 ACTIVE-ACCOUNT  VALUE "N".
+           02 AccountStatus        PIC X(01).
+               88 ACCOUNT-OPEN    VALUE "O".
+               88 ACCOUNT-CLOSED  VALUE "C".
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           02 LogAccountNumber    PIC 9(8).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTransactionType  PIC X(12).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogAmount           PIC 9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogBalance          PIC S9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTimestamp        PIC 9(14).
+
+       FD  ReconControlFile.
+       01  ReconControlRecord.
+           02 ReconLastTotal      PIC S9(12)V99.
+           02 ReconLastTimestamp  PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-RECON-STATUS         PIC XX.
+       01  WS-EOF-ACCOUNTS         PIC X(01) VALUE "N".
+       01  WS-EOF-LOG              PIC X(01) VALUE "N".
+       01  WS-GRAND-TOTAL          PIC S9(12)V99 VALUE ZERO.
+       01  WS-ACCOUNT-COUNT        PIC 9(05) VALUE ZERO.
+       01  WS-PRIOR-TOTAL          PIC S9(12)V99 VALUE ZERO.
+       01  WS-HAVE-PRIOR-TOTAL     PIC X(01) VALUE "N".
+       01  WS-TOTAL-DELTA          PIC S9(12)V99 VALUE ZERO.
+       01  WS-LOG-NET-CHANGE       PIC S9(12)V99 VALUE ZERO.
+       01  WS-TIMESTAMP            PIC 9(14).
+       01  WS-PRIOR-TIMESTAMP      PIC 9(14) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Running general ledger reconciliation..."
+           PERFORM SUM-ACCOUNT-BALANCES
+           PERFORM LOAD-PRIOR-RECON-TOTAL
+           PERFORM SUM-TRANSACTION-LOG-ACTIVITY
+           PERFORM PRINT-RECONCILIATION-REPORT
+           PERFORM SAVE-RECON-TOTAL
+           GOBACK.
+
+       SUM-ACCOUNT-BALANCES.
+           OPEN INPUT AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No accounts on file."
+           ELSE
+               PERFORM UNTIL WS-EOF-ACCOUNTS = "Y"
+                   READ AccountFile NEXT RECORD INTO AccountData
+                       AT END
+                           MOVE "Y" TO WS-EOF-ACCOUNTS
+                       NOT AT END
+                           ADD 1 TO WS-ACCOUNT-COUNT
+                           ADD AccountBalance OF AccountData
+                               TO WS-GRAND-TOTAL
+                   END-READ
+               END-PERFORM
+               CLOSE AccountFile
+           END-IF.
+
+      * Nets every logged transaction amount (deposits, interest and
+      * transfers-in add, withdrawals, fees and transfers-out
+      * subtract) so the report can show how much of the balance
+      * movement since the last run is already explained by the log.
+       SUM-TRANSACTION-LOG-ACTIVITY.
+           OPEN INPUT TransactionLog
+           IF WS-LOG-STATUS = "35"
+               DISPLAY "No transaction history on file."
+           ELSE
+               PERFORM UNTIL WS-EOF-LOG = "Y"
+                   READ TransactionLog INTO TransactionLogRecord
+                       AT END
+                           MOVE "Y" TO WS-EOF-LOG
+                       NOT AT END
+                           PERFORM ACCUMULATE-LOG-ENTRY
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLog
+           END-IF.
+
+      * Skips any entry already accounted for as of the last run, so
+      * WS-LOG-NET-CHANGE only reflects activity since then, matching
+      * the scope of WS-TOTAL-DELTA.
+       ACCUMULATE-LOG-ENTRY.
+           IF LogTimestamp NOT > WS-PRIOR-TIMESTAMP
+               EXIT PARAGRAPH
+           END-IF
+           EVALUATE LogTransactionType
+               WHEN "WITHDRAWAL"
+                   SUBTRACT LogAmount FROM WS-LOG-NET-CHANGE
+               WHEN "XFER-OUT"
+                   SUBTRACT LogAmount FROM WS-LOG-NET-CHANGE
+               WHEN "FEE"
+                   SUBTRACT LogAmount FROM WS-LOG-NET-CHANGE
+               WHEN "CLOSE"
+                   SUBTRACT LogAmount FROM WS-LOG-NET-CHANGE
+               WHEN "DORMANT"
+                   CONTINUE
+               WHEN "REOPEN"
+                   CONTINUE
+               WHEN OTHER
+                   ADD LogAmount TO WS-LOG-NET-CHANGE
+           END-EVALUATE.
+
+       LOAD-PRIOR-RECON-TOTAL.
+           OPEN INPUT ReconControlFile
+           IF WS-RECON-STATUS = "00"
+               READ ReconControlFile INTO ReconControlRecord
+                   NOT AT END
+                       MOVE ReconLastTotal TO WS-PRIOR-TOTAL
+                       MOVE ReconLastTimestamp TO WS-PRIOR-TIMESTAMP
+                       MOVE "Y" TO WS-HAVE-PRIOR-TOTAL
+               END-READ
+               CLOSE ReconControlFile
+           END-IF.
+
+       PRINT-RECONCILIATION-REPORT.
+           DISPLAY "Accounts examined: " WS-ACCOUNT-COUNT
+           DISPLAY "Grand total balance: " WS-GRAND-TOTAL
+           IF WS-HAVE-PRIOR-TOTAL = "Y"
+               COMPUTE WS-TOTAL-DELTA =
+                   WS-GRAND-TOTAL - WS-PRIOR-TOTAL
+               DISPLAY "Prior run's total: " WS-PRIOR-TOTAL
+               DISPLAY "Change since last run: " WS-TOTAL-DELTA
+               DISPLAY "Net change per transaction log: "
+                   WS-LOG-NET-CHANGE
+               IF WS-TOTAL-DELTA = WS-LOG-NET-CHANGE
+                   DISPLAY "Reconciled: balance change matches log."
+               ELSE
+                   DISPLAY "OUT OF BALANCE: log does not explain "
+                       "the full change - investigate."
+               END-IF
+           ELSE
+               DISPLAY "No prior reconciliation total on file; "
+                   "this run establishes the baseline."
+           END-IF.
+
+       SAVE-RECON-TOTAL.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO WS-TIMESTAMP
+           MOVE WS-GRAND-TOTAL TO ReconLastTotal
+           MOVE WS-TIMESTAMP TO ReconLastTimestamp
+           OPEN OUTPUT ReconControlFile
+           WRITE ReconControlRecord
+           CLOSE ReconControlFile.

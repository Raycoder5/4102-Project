@@ -1,55 +1,69 @@
-IDENTIFICATION DIVISION.
-PROGRAM-ID. CardValidation.
-
-ENVIRONMENT DIVISION.
-INPUT-OUTPUT SECTION.
-FILE-CONTROL.
-    SELECT CardFile ASSIGN TO "card.dat"
-        ORGANIZATION IS LINE SEQUENTIAL
-        ACCESS IS SEQUENTIAL
-        FILE STATUS IS FileStatus.
-DATA DIVISION.
-FILE SECTION.
-FD CardFile.
-01 CardData.
-   02 CardNumber      PIC 9(16).
-   02 CVV             PIC 999.
-   02 ExpirationDate.
-      03 MM           PIC 99.
-      03 YY           PIC 9999.
-
-WORKING-STORAGE SECTION.
-01 WSCard.
-   02 WSCardNumber    PIC 9(16).
-   02 WSCVV           PIC 999.
-   02 WSExpirationDate.
-      03 WSMM         PIC 99.
-      03 WSYY         PIC 9999.
-
-*> Exception Handling Performed through the File Status
-01 FileStatus         PIC XX.
-
-PROCEDURE DIVISION.
-    OPEN OUTPUT CardFile
-        IF FileStatus NOT = '00'
-            DISPLAY "Error: Unable to open file."
-            STOP RUN
-        END-IF.
-
-    MOVE 1234567890123456 TO CardNumber.
-    MOVE 123 TO CVV.
-    MOVE 01 TO MM.
-    MOVE 2025 TO YY.
-
-    WRITE CardData
-        IF FileStatus NOT = '00'
-            DISPLAY "Error: Write operation failed."
-            CLOSE CardFile
-            STOP RUN
-        END-IF.
-
-    DISPLAY "Record written successfully."
-
-    CLOSE CardFile.
-
-    STOP RUN.
+      *> 08/09/2026 - rewritten as a callable subprogram: checks the
+      *> card number (Luhn), the CVV format and the expiration date
+      *> instead of just writing a hardcoded record to card.dat, so
+      *> CREATE-ACCOUNT can CALL it before an account is saved.
+IDENTIFICATION DIVISION.
+PROGRAM-ID. CardValidation.
+
+DATA DIVISION.
+WORKING-STORAGE SECTION.
+01 WSDigit             PIC 9(02).
+01 WSPosition          PIC 9(02).
+01 WSSum               PIC 9(04) VALUE ZERO.
+01 WSIndex             PIC 9(02).
+
+LINKAGE SECTION.
+01 LSCardNumber        PIC 9(16).
+01 LSCardDigits REDEFINES LSCardNumber PIC 9(01) OCCURS 16 TIMES.
+01 LSCVV               PIC 999.
+01 LSExpMM             PIC 99.
+01 LSExpYY             PIC 9999.
+01 LSCurrentMM         PIC 99.
+01 LSCurrentYY         PIC 9999.
+01 LSValidFlag         PIC X(01).
+
+PROCEDURE DIVISION USING LSCardNumber LSCVV LSExpMM LSExpYY
+        LSCurrentMM LSCurrentYY LSValidFlag.
+MAIN-LOGIC.
+    MOVE "Y" TO LSValidFlag
+
+    IF LSCVV < 1
+        MOVE "N" TO LSValidFlag
+    END-IF
+
+    IF LSExpYY < LSCurrentYY
+        MOVE "N" TO LSValidFlag
+    ELSE
+        IF LSExpYY = LSCurrentYY AND LSExpMM < LSCurrentMM
+            MOVE "N" TO LSValidFlag
+        END-IF
+    END-IF
+
+    IF LSExpMM < 1 OR LSExpMM > 12
+        MOVE "N" TO LSValidFlag
+    END-IF
+
+    PERFORM CHECK-LUHN
+
+    GOBACK.
+
+*> Sums the card number's digits Luhn-style (every second digit
+*> counting from the rightmost digit is doubled, and doubled digits
+*> over 9 have 9 subtracted back off). The card fails whenever the
+*> total is not a multiple of 10.
+CHECK-LUHN.
+    MOVE ZERO TO WSSum
+    PERFORM VARYING WSIndex FROM 16 BY -1 UNTIL WSIndex < 1
+        MOVE LSCardDigits(WSIndex) TO WSDigit
+        COMPUTE WSPosition = 17 - WSIndex
+        IF FUNCTION MOD(WSPosition, 2) = 0
+            COMPUTE WSDigit = WSDigit * 2
+            IF WSDigit > 9
+                COMPUTE WSDigit = WSDigit - 9
+            END-IF
+        END-IF
+        ADD WSDigit TO WSSum
+    END-PERFORM
+    IF FUNCTION MOD(WSSum, 10) NOT = 0
+        MOVE "N" TO LSValidFlag
+    END-IF.

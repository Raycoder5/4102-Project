@@ -0,0 +1,23 @@
+      * 08/09/2026 - new batch program: runs the standing end-of-day
+      *              batch cycle (interest, fees, dormancy, then
+      *              reconciliation) in one job instead of requiring an
+      *              operator to launch each program by hand.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EndOfDayDriver.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Starting end-of-day batch cycle..."
+           DISPLAY "Step 1 of 4: interest posting"
+           CALL "InterestPosting"
+           DISPLAY "Step 2 of 4: fee assessment"
+           CALL "FeeAssessment"
+           DISPLAY "Step 3 of 4: dormancy scan"
+           CALL "DormancyScan"
+           DISPLAY "Step 4 of 4: general ledger reconciliation"
+           CALL "Reconciliation"
+           DISPLAY "End-of-day batch cycle complete."
+           STOP RUN.

@@ -1,6 +1,35 @@
       * November/25/2024 || ITCS 4102-091 || COBOL Cobras
       * This program will demonstrate the basic capabilities of an ATM
-      * for an imaginary bank called COBOL bank. 
+      * for an imaginary bank called COBOL bank.
+      * 08/09/2026 - reflowed statements that ran past column 72 so
+      *              the program keeps compiling in strict fixed
+      *              format; no logic changed by that pass.
+      * 08/09/2026 - the next account number is now read from (and
+      *              saved back to) a small control file so it
+      *              survives across runs instead of restarting at 1.
+      * 08/09/2026 - AccountFile is now an INDEXED file keyed on
+      *              AccountNumber so lookups are direct reads rather
+      *              than a full-file scan.
+      * 08/09/2026 - TRANSFER-FUNDS now transfers by keyed READ/
+      *              REWRITE directly against AccountFile instead of
+      *              loading every account into a 100-entry table, so
+      *              transfers work no matter how many accounts exist.
+      * 08/09/2026 - Added a PIN to AccountData, checked by VERIFY-PIN
+      *              before DEPOSIT-FUNDS, WITHDRAW-FUNDS or
+      *              TRANSFER-FUNDS are allowed to move money.
+      * 08/09/2026 - Added AccountType (checking/savings). Checking
+      *              accounts may overdraw up to WS-OVERDRAFT-LIMIT,
+      *              so AccountBalance is now signed. Savings accounts
+      *              are limited to WS-SAVINGS-WD-LIMIT withdrawals a
+      *              month and are the only accounts InterestPosting
+      *              now credits.
+      * 08/09/2026 - AccountFile now opens with LOCK MODE AUTOMATIC so
+      *              a record read for update by one ATM session stays
+      *              locked against other sessions until it is
+      *              rewritten or unlocked.
+      * 08/09/2026 - Added an optional SecondaryHolderName so joint
+      *              accounts can be opened without shoehorning a
+      *              second name into AccountName.
        IDENTIFICATION DIVISION.
        PROGRAM-ID. COBOL_ATM.
 
@@ -8,14 +37,26 @@
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT AccountFile ASSIGN TO "card.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountNumber
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT ControlFile ASSIGN TO "acctctl.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-CONTROL-STATUS.
 
-           SELECT TempAccountFile ASSIGN TO "temp.dat"
+           SELECT TransactionLog ASSIGN TO "translog.dat"
                ORGANIZATION IS LINE SEQUENTIAL
                ACCESS MODE IS SEQUENTIAL
-               FILE STATUS IS WS-FILE-STATUS.
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT ReceiptFile ASSIGN TO "receipt.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-RECEIPT-STATUS.
 
        DATA DIVISION.
        FILE SECTION.
@@ -24,49 +65,95 @@
            02 AccountNumber       PIC 9(8).
            02 AccountName         PIC X(20).
            02 CardNumber          PIC 9(16).
-           02 CVV                 PIC 999.
+           02 CvvHash             PIC 9(9).
+           02 PinHash             PIC 9(9).
            02 ExpirationDate.
                03 MM              PIC 99.
                03 YY              PIC 9999.
-           02 AccountBalance      PIC 9(10)V99.
+           02 AccountBalance      PIC S9(10)V99.
+           02 DailyWithdrawnDate  PIC 9(8).
+           02 DailyWithdrawnAmt   PIC 9(10)V99.
+           02 AccountType         PIC X(01).
+               88 ACCT-TYPE-CHECKING VALUE "C".
+               88 ACCT-TYPE-SAVINGS  VALUE "S".
+           02 SavingsWithdrawMonth PIC 9(6).
+           02 SavingsWithdrawCount PIC 9(2).
+           02 SecondaryHolderName PIC X(20).
+           02 CurrencyCode        PIC X(03).
+           02 LastActivityDate    PIC 9(8).
+           02 DormantFlag         PIC X(01).
+               88 DORMANT-ACCOUNT VALUE "Y".
+               88 ACTIVE-ACCOUNT  VALUE "N".
+           02 AccountStatus        PIC X(01).
+               88 ACCOUNT-OPEN    VALUE "O".
+               88 ACCOUNT-CLOSED  VALUE "C".
 
-       FD  TempAccountFile.
-       01  TempAccountData.
-           02 AccountNumber       PIC 9(8).
-           02 AccountName         PIC X(20).
-           02 CardNumber          PIC 9(16).
-           02 CVV                 PIC 999.
-           02 ExpirationDate.
-               03 MM              PIC 99.
-               03 YY              PIC 9999.
-           02 AccountBalance      PIC 9(10)V99.
+       FD  ControlFile.
+       01  ControlRecord.
+           02 CtlNextAccountNumber PIC 9(8).
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           02 LogAccountNumber    PIC 9(8).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTransactionType  PIC X(12).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogAmount           PIC 9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogBalance          PIC S9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTimestamp        PIC 9(14).
+
+       FD  ReceiptFile.
+       01  ReceiptLine             PIC X(80).
 
        WORKING-STORAGE SECTION.
        01  WS-USER-INPUT           PIC X(20).
        01  WS-TRANSACTION-AMOUNT   PIC 9(10)V99.
        01  WS-FILE-STATUS          PIC XX.
-       01  WS-TEMP-BALANCE         PIC 9(10)V99.
+       01  WS-CONTROL-STATUS       PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-RECEIPT-STATUS       PIC XX.
+       01  WS-RECEIPT-TYPE         PIC X(12).
+       01  WS-RECEIPT-ACCOUNT      PIC 9(8).
+       01  WS-RECEIPT-AMOUNT       PIC 9(10)V99.
+       01  WS-RECEIPT-BALANCE      PIC S9(10)V99.
+       01  WS-RECEIPT-BALANCE-EDIT PIC -(10)9.99.
+       01  WS-BALANCE-DISPLAY      PIC -(10)9.99.
+       01  WS-SEARCH-INPUT         PIC X(20).
+       01  WS-RESOLVED-NUMBER      PIC 9(8).
+       01  WS-NAME-FOUND           PIC X(01).
+       01  WS-SEARCH-TRIMMED       PIC X(20).
+       01  WS-SEARCH-LEN           PIC 9(02) COMP.
+       01  WS-NAME-MAX-POS         PIC 9(02) COMP.
+       01  WS-SCAN-POS             PIC 9(02) COMP.
+       01  WS-NAME-MATCHES         PIC X(01).
+       01  WS-MATCH-COUNT          PIC 9(03) VALUE ZERO.
+       01  WS-MATCH-CHOICE         PIC 9(8).
+       01  WS-INPUT-VALID          PIC X(01).
+       01  WS-TEMP-BALANCE         PIC S9(10)V99.
        01  WS-ACCOUNT-NUMBER       PIC 9(8) VALUE 0.
        01  WS-SEARCH-NUMBER        PIC 9(8).
+       01  WS-PIN-INPUT            PIC 9(4).
+       01  WS-TODAY                PIC 9(8).
+       01  WS-DAILY-LIMIT          PIC 9(10)V99 VALUE 1000.00.
        01  WS-DEST-ACCOUNT-NUMBER  PIC 9(8).
-       01  WS-TABLE-INDEX          PIC 9(3) VALUE 0.
-       01  WS-TABLE-SIZE           PIC 9(3) VALUE 0.
-       01  WS-SOURCE-INDEX         PIC 9(3) VALUE 0.
-       01  WS-DEST-INDEX           PIC 9(3) VALUE 0.
-       01  AccountTable.
-           05 AccountEntry OCCURS 100 TIMES.
-               10 AccAccountNumber     PIC 9(8).
-               10 AccAccountName       PIC X(20).
-               10 AccCardNumber        PIC 9(16).
-               10 AccCVV               PIC 999.
-               10 AccExpirationDate.
-                   15 AccMM            PIC 99.
-                   15 AccYY            PIC 9999.
-               10 AccAccountBalance    PIC 9(10)V99.
+       01  WS-CURRENT-YEAR         PIC 9(4).
+       01  WS-CURRENT-MONTH        PIC 9(2).
+       01  WS-CARD-VALID           PIC X(01).
+       01  WS-OVERDRAFT-LIMIT      PIC 9(10)V99 VALUE 500.00.
+       01  WS-SAVINGS-WD-LIMIT     PIC 9(02) VALUE 6.
+       01  WS-CURRENT-YYYYMM       PIC 9(6).
+       01  WS-ACCOUNT-TYPE-INPUT   PIC X(01).
+       01  WS-WITHDRAWAL-OK        PIC X(01).
+       01  WS-CVV-INPUT            PIC 999.
+       01  WS-HASH-INPUT           PIC 9(18).
+       01  WS-HASH-RESULT          PIC 9(9).
 
        PROCEDURE DIVISION.
        MAIN-PROGRAM.
            DISPLAY "Welcome to COBOL Bank ATM System."
+           PERFORM LOAD-NEXT-ACCOUNT-NUMBER
            PERFORM DISPLAY-MENU.
 
        DISPLAY-MENU.
@@ -78,6 +165,7 @@
            DISPLAY "6. Transfer Funds"
            DISPLAY "7. Close Account"
            DISPLAY "8. Update Account Information"
+           DISPLAY "9. Reopen Account"
            ACCEPT WS-USER-INPUT
            EVALUATE WS-USER-INPUT
                WHEN "1"
@@ -97,45 +185,341 @@
                    PERFORM CLOSE-ACCOUNT
                WHEN "8"
                    PERFORM UPDATE-ACCOUNT
+               WHEN "9"
+                   PERFORM REOPEN-ACCOUNT
                WHEN OTHER
                    DISPLAY "Invalid option. Please try again."
            END-EVALUATE
            PERFORM DISPLAY-MENU.
 
+      * Reads the next-available account number left behind by the
+      * last run so two tellers running the ATM on different days
+      * do not hand out the same account number.
+       LOAD-NEXT-ACCOUNT-NUMBER.
+           MOVE 0 TO WS-ACCOUNT-NUMBER
+           OPEN INPUT ControlFile
+           IF WS-CONTROL-STATUS = "00"
+               READ ControlFile INTO ControlRecord
+                   NOT AT END
+                       MOVE CtlNextAccountNumber TO WS-ACCOUNT-NUMBER
+               END-READ
+               CLOSE ControlFile
+           END-IF.
+
+      * Writes the current next-available account number back out so
+      * the following run picks up where this one left off.
+       SAVE-NEXT-ACCOUNT-NUMBER.
+           MOVE WS-ACCOUNT-NUMBER TO CtlNextAccountNumber
+           OPEN OUTPUT ControlFile
+           WRITE ControlRecord
+           CLOSE ControlFile.
+
+      * Appends one line to TransactionLog for every money movement
+      * so we have a permanent record of what happened, when, and for
+      * how much. Callers set LogAccountNumber, LogTransactionType,
+      * LogAmount and LogBalance before performing this paragraph.
+       WRITE-TRANSACTION-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LogTimestamp
+           OPEN EXTEND TransactionLog
+           IF WS-LOG-STATUS = "35"
+               CLOSE TransactionLog
+               OPEN OUTPUT TransactionLog
+           END-IF
+           WRITE TransactionLogRecord
+           CLOSE TransactionLog.
+
+      * Prints a plain-text receipt line to receipt.dat for a deposit,
+      * withdrawal or transfer leg. Callers set WS-RECEIPT-TYPE,
+      * WS-RECEIPT-ACCOUNT, WS-RECEIPT-AMOUNT and WS-RECEIPT-BALANCE
+      * before performing this paragraph, the same way they set the
+      * Log fields before WRITE-TRANSACTION-LOG.
+       WRITE-RECEIPT.
+           OPEN EXTEND ReceiptFile
+           IF WS-RECEIPT-STATUS = "35"
+               CLOSE ReceiptFile
+               OPEN OUTPUT ReceiptFile
+           END-IF
+           MOVE SPACES TO ReceiptLine
+           STRING "--------------------------------" DELIMITED BY SIZE
+               INTO ReceiptLine
+           WRITE ReceiptLine
+           MOVE SPACES TO ReceiptLine
+           STRING "Receipt: " DELIMITED BY SIZE
+               WS-RECEIPT-TYPE DELIMITED BY SIZE
+               INTO ReceiptLine
+           WRITE ReceiptLine
+           MOVE SPACES TO ReceiptLine
+           STRING "Account: " DELIMITED BY SIZE
+               WS-RECEIPT-ACCOUNT DELIMITED BY SIZE
+               INTO ReceiptLine
+           WRITE ReceiptLine
+           MOVE SPACES TO ReceiptLine
+           STRING "Amount: $" DELIMITED BY SIZE
+               WS-RECEIPT-AMOUNT DELIMITED BY SIZE
+               INTO ReceiptLine
+           WRITE ReceiptLine
+           MOVE WS-RECEIPT-BALANCE TO WS-RECEIPT-BALANCE-EDIT
+           MOVE SPACES TO ReceiptLine
+           STRING "New Balance: $" DELIMITED BY SIZE
+               WS-RECEIPT-BALANCE-EDIT DELIMITED BY SIZE
+               INTO ReceiptLine
+           WRITE ReceiptLine
+           CLOSE ReceiptFile.
+
        SEARCH-ACCOUNT.
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile INTO AccountData
+               INVALID KEY
+                   MOVE "10" TO WS-FILE-STATUS
+               NOT INVALID KEY
+                   MOVE "00" TO WS-FILE-STATUS
+           END-READ.
+
+      * One-way transform used to persist CVV/PIN instead of the raw
+      * digits: salts the value with the owning AccountNumber so the
+      * same PIN hashes differently on two different accounts, then
+      * folds it down with a large-prime multiply/modulus. WS-HASH-
+      * INPUT must already hold AccountNumber * 100000 + the raw
+      * value; the result comes back in WS-HASH-RESULT.
+       COMPUTE-HASH.
+           COMPUTE WS-HASH-RESULT =
+               FUNCTION MOD(WS-HASH-INPUT * 999983, 999999937).
+
+      * Confirms the caller knows the PIN on file for the account
+      * that is already sitting in AccountData before DEPOSIT-FUNDS,
+      * WITHDRAW-FUNDS or TRANSFER-FUNDS are allowed to touch it.
+      * Sets WS-FILE-STATUS to "91" on a mismatch. Neither the entered
+      * nor the stored PIN is ever compared in the clear - both sides
+      * of the comparison are hashes.
+       VERIFY-PIN.
+           DISPLAY "Enter your PIN: "
+           ACCEPT WS-PIN-INPUT
+           COMPUTE WS-HASH-INPUT =
+               AccountNumber OF AccountData * 100000 + WS-PIN-INPUT
+           PERFORM COMPUTE-HASH
+           IF WS-HASH-RESULT NOT = PinHash OF AccountData
+               MOVE "91" TO WS-FILE-STATUS
+           END-IF.
+
+      * Accepts either an Account Number or an Account Name and leaves
+      * WS-SEARCH-NUMBER set either way, so every paragraph that used
+      * to prompt only for the number now also takes the name.
+       PROMPT-FOR-ACCOUNT-NUMBER.
+           DISPLAY "Enter your Account Number or Name: "
+           ACCEPT WS-SEARCH-INPUT
+           IF FUNCTION TRIM(WS-SEARCH-INPUT) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-SEARCH-INPUT) TO WS-SEARCH-NUMBER
+           ELSE
+               PERFORM RESOLVE-ACCOUNT-NUMBER-BY-NAME
+               MOVE WS-RESOLVED-NUMBER TO WS-SEARCH-NUMBER
+           END-IF.
+
+      * Scans AccountFile sequentially for every AccountName that
+      * contains WS-SEARCH-INPUT as a substring (a partial or exact
+      * match) and returns the AccountNumber in WS-RESOLVED-NUMBER
+      * (zero if no account matches). When more than one account
+      * matches, lists them and lets the teller pick which one.
+      * Used whenever the caller's input did not parse as a number.
+       RESOLVE-ACCOUNT-NUMBER-BY-NAME.
+           MOVE ZERO TO WS-RESOLVED-NUMBER
+           PERFORM COUNT-NAME-MATCHES
+           EVALUATE WS-MATCH-COUNT
+               WHEN 0
+                   DISPLAY "No account found with that name."
+               WHEN 1
+                   PERFORM FIND-SOLE-NAME-MATCH
+               WHEN OTHER
+                   PERFORM CHOOSE-AMONG-NAME-MATCHES
+           END-EVALUATE.
+
+      * Sets WS-NAME-MATCHES to "Y" when AccountName OF AccountData
+      * contains WS-SEARCH-INPUT anywhere within it, "N" otherwise.
+       CHECK-NAME-CONTAINS-SEARCH.
+           MOVE "N" TO WS-NAME-MATCHES
+           MOVE FUNCTION TRIM(WS-SEARCH-INPUT) TO WS-SEARCH-TRIMMED
+           MOVE FUNCTION LENGTH(FUNCTION TRIM(WS-SEARCH-INPUT))
+               TO WS-SEARCH-LEN
+           IF WS-SEARCH-LEN = 0 OR WS-SEARCH-LEN > 20
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-NAME-MAX-POS = 21 - WS-SEARCH-LEN
+           PERFORM VARYING WS-SCAN-POS FROM 1 BY 1
+                   UNTIL WS-SCAN-POS > WS-NAME-MAX-POS
+                       OR WS-NAME-MATCHES = "Y"
+               IF AccountName OF AccountData
+                       (WS-SCAN-POS:WS-SEARCH-LEN) =
+                       WS-SEARCH-TRIMMED(1:WS-SEARCH-LEN)
+                   MOVE "Y" TO WS-NAME-MATCHES
+               END-IF
+           END-PERFORM.
+
+       COUNT-NAME-MATCHES.
+           MOVE ZERO TO WS-MATCH-COUNT
+           OPEN INPUT AccountFile
+           IF WS-FILE-STATUS NOT = "35"
+               MOVE "00" TO WS-FILE-STATUS
+               PERFORM UNTIL WS-FILE-STATUS = "10"
+                   READ AccountFile NEXT RECORD INTO AccountData
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM CHECK-NAME-CONTAINS-SEARCH
+                           IF WS-NAME-MATCHES = "Y"
+                               ADD 1 TO WS-MATCH-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AccountFile
+           END-IF.
+
+       FIND-SOLE-NAME-MATCH.
+           MOVE "N" TO WS-NAME-FOUND
+           OPEN INPUT AccountFile
+           IF WS-FILE-STATUS NOT = "35"
+               PERFORM UNTIL WS-NAME-FOUND = "Y"
+                       OR WS-FILE-STATUS = "10"
+                   READ AccountFile NEXT RECORD INTO AccountData
+                       AT END
+                           MOVE "10" TO WS-FILE-STATUS
+                       NOT AT END
+                           PERFORM CHECK-NAME-CONTAINS-SEARCH
+                           IF WS-NAME-MATCHES = "Y"
+                               MOVE AccountNumber OF AccountData
+                                   TO WS-RESOLVED-NUMBER
+                               MOVE "Y" TO WS-NAME-FOUND
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE AccountFile
+           END-IF.
+
+      * Lists every account whose name matched WS-SEARCH-INPUT, then
+      * re-reads the chosen Account Number directly (keyed) to confirm
+      * it is one of the listed matches before resolving to it.
+       CHOOSE-AMONG-NAME-MATCHES.
+           DISPLAY "Multiple accounts match that name:"
+           OPEN INPUT AccountFile
            MOVE "00" TO WS-FILE-STATUS
            PERFORM UNTIL WS-FILE-STATUS = "10"
-               READ AccountFile INTO AccountData
+               READ AccountFile NEXT RECORD INTO AccountData
                    AT END
                        MOVE "10" TO WS-FILE-STATUS
                    NOT AT END
-                      IF WS-SEARCH-NUMBER = AccountNumber OF AccountData
-                           EXIT PERFORM
+                       PERFORM CHECK-NAME-CONTAINS-SEARCH
+                       IF WS-NAME-MATCHES = "Y"
+                           DISPLAY "  " AccountNumber OF AccountData
+                               " - " AccountName OF AccountData
                        END-IF
                END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter the Account Number of the account "
+                   "you want: "
+               ACCEPT WS-MATCH-CHOICE
+               OPEN INPUT AccountFile
+               MOVE WS-MATCH-CHOICE TO AccountNumber OF AccountData
+               READ AccountFile
+                   INVALID KEY
+                       DISPLAY "That is not one of the accounts "
+                           "listed."
+                   NOT INVALID KEY
+                       PERFORM CHECK-NAME-CONTAINS-SEARCH
+                       IF WS-NAME-MATCHES = "Y"
+                           MOVE WS-MATCH-CHOICE TO WS-RESOLVED-NUMBER
+                           MOVE "Y" TO WS-INPUT-VALID
+                       ELSE
+                           DISPLAY "That is not one of the accounts "
+                               "listed."
+                       END-IF
+               END-READ
+               CLOSE AccountFile
            END-PERFORM.
 
-       PROMPT-FOR-ACCOUNT-NUMBER.
-           DISPLAY "Enter your Account Number: "
-           ACCEPT WS-SEARCH-NUMBER.
+      * Rejects a transaction against a card whose expiration date
+      * (MM/YYYY on AccountData) is before the current month. Sets
+      * WS-FILE-STATUS to "92" when the card has expired.
+       CHECK-CARD-EXPIRATION.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-CURRENT-YEAR
+           MOVE WS-TODAY(5:2) TO WS-CURRENT-MONTH
+           IF YY OF ExpirationDate OF AccountData < WS-CURRENT-YEAR
+               OR (YY OF ExpirationDate OF AccountData =
+                       WS-CURRENT-YEAR
+                   AND MM OF ExpirationDate OF AccountData <
+                       WS-CURRENT-MONTH)
+               MOVE "92" TO WS-FILE-STATUS
+           END-IF.
+
+      * Stamps AccountData with today's date and clears DormantFlag
+      * whenever money moves in or out of the account, so
+      * DormancyScan.cbl only flags accounts that truly have had no
+      * activity in a while.
+       MARK-ACCOUNT-ACTIVE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO LastActivityDate
+               OF AccountData
+           SET ACTIVE-ACCOUNT OF AccountData TO TRUE.
+
+      * Blocks money movement against an account that has been closed.
+      * Sets WS-FILE-STATUS to "93" when AccountData is not open.
+       CHECK-ACCOUNT-STATUS.
+           IF ACCOUNT-CLOSED OF AccountData
+               MOVE "93" TO WS-FILE-STATUS
+           END-IF.
 
        DEPOSIT-FUNDS.
            PERFORM PROMPT-FOR-ACCOUNT-NUMBER
            DISPLAY "Enter the amount to deposit: "
            ACCEPT WS-TRANSACTION-AMOUNT
            OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
            PERFORM SEARCH-ACCOUNT
            IF WS-FILE-STATUS = "10"
                DISPLAY "Account not found."
            ELSE
+             PERFORM VERIFY-PIN
+             IF WS-FILE-STATUS = "91"
+               DISPLAY "Invalid PIN. Transaction declined."
+             ELSE
+              PERFORM CHECK-CARD-EXPIRATION
+              IF WS-FILE-STATUS = "92"
+                DISPLAY "Card has expired. Transaction declined."
+              ELSE
+              PERFORM CHECK-ACCOUNT-STATUS
+              IF WS-FILE-STATUS = "93"
+                DISPLAY "Account is closed. Transaction declined."
+              ELSE
               ADD WS-TRANSACTION-AMOUNT TO AccountBalance OF AccountData
+               PERFORM MARK-ACCOUNT-ACTIVE
                REWRITE AccountData
                IF WS-FILE-STATUS NOT = "00"
                    DISPLAY "Error during deposit. Please try again."
                ELSE
+                 MOVE AccountBalance OF AccountData
+                     TO WS-BALANCE-DISPLAY
                  DISPLAY "Deposit successful. Your updated balance is: "
-                   DISPLAY AccountBalance OF AccountData
+                   DISPLAY WS-BALANCE-DISPLAY
+                   MOVE AccountNumber OF AccountData TO LogAccountNumber
+                   MOVE "DEPOSIT" TO LogTransactionType
+                   MOVE WS-TRANSACTION-AMOUNT TO LogAmount
+                   MOVE AccountBalance OF AccountData TO LogBalance
+                   PERFORM WRITE-TRANSACTION-LOG
+                   MOVE AccountNumber OF AccountData
+                       TO WS-RECEIPT-ACCOUNT
+                   MOVE "DEPOSIT" TO WS-RECEIPT-TYPE
+                   MOVE WS-TRANSACTION-AMOUNT TO WS-RECEIPT-AMOUNT
+                   MOVE AccountBalance OF AccountData
+                       TO WS-RECEIPT-BALANCE
+                   PERFORM WRITE-RECEIPT
                END-IF
+              END-IF
+              END-IF
+             END-IF
            END-IF
            CLOSE AccountFile.
 
@@ -144,189 +528,580 @@
            DISPLAY "Enter the amount to withdraw: "
            ACCEPT WS-TRANSACTION-AMOUNT
            OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
            PERFORM SEARCH-ACCOUNT
            IF WS-FILE-STATUS = "10"
                DISPLAY "Account not found."
            ELSE
-               IF AccountBalance OF AccountData < WS-TRANSACTION-AMOUNT
+             PERFORM VERIFY-PIN
+             IF WS-FILE-STATUS = "91"
+               DISPLAY "Invalid PIN. Transaction declined."
+             ELSE
+              PERFORM CHECK-CARD-EXPIRATION
+              IF WS-FILE-STATUS = "92"
+                DISPLAY "Card has expired. Transaction declined."
+              ELSE
+              PERFORM CHECK-ACCOUNT-STATUS
+              IF WS-FILE-STATUS = "93"
+                DISPLAY "Account is closed. Transaction declined."
+              ELSE
+               MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+               IF DailyWithdrawnDate OF AccountData NOT = WS-TODAY
+                   MOVE WS-TODAY TO DailyWithdrawnDate OF AccountData
+                   MOVE ZERO TO DailyWithdrawnAmt OF AccountData
+               END-IF
+               PERFORM RESET-SAVINGS-WITHDRAW-COUNT-IF-NEW-MONTH
+               MOVE "N" TO WS-WITHDRAWAL-OK
+               IF ACCT-TYPE-SAVINGS OF AccountData
+                 IF AccountBalance OF AccountData
+                         < WS-TRANSACTION-AMOUNT
                    DISPLAY "Insufficient balance. Transaction declined."
+                 ELSE
+                   IF SavingsWithdrawCount OF AccountData
+                           NOT < WS-SAVINGS-WD-LIMIT
+                     DISPLAY "Monthly savings withdrawal limit "
+                         "reached."
+                   ELSE
+                     MOVE "Y" TO WS-WITHDRAWAL-OK
+                   END-IF
+                 END-IF
                ELSE
-                   SUBTRACT WS-TRANSACTION-AMOUNT FROM AccountBalance OF AccountData
+                 IF AccountBalance OF AccountData
+                       - WS-TRANSACTION-AMOUNT < -WS-OVERDRAFT-LIMIT
+                   DISPLAY "Transaction would exceed overdraft limit."
+                 ELSE
+                   MOVE "Y" TO WS-WITHDRAWAL-OK
+                 END-IF
+               END-IF
+               IF WS-WITHDRAWAL-OK = "Y"
+                 IF DailyWithdrawnAmt OF AccountData
+                         + WS-TRANSACTION-AMOUNT > WS-DAILY-LIMIT
+                   DISPLAY "Daily withdrawal limit exceeded."
+                 ELSE
+                   SUBTRACT WS-TRANSACTION-AMOUNT
+                       FROM AccountBalance OF AccountData
+                   ADD WS-TRANSACTION-AMOUNT
+                       TO DailyWithdrawnAmt OF AccountData
+                   IF ACCT-TYPE-SAVINGS OF AccountData
+                       ADD 1 TO SavingsWithdrawCount OF AccountData
+                   END-IF
+                   PERFORM MARK-ACCOUNT-ACTIVE
                    REWRITE AccountData
                    IF WS-FILE-STATUS NOT = "00"
-                       DISPLAY "Error during withdrawal. Please try again."
+                       DISPLAY "Error during withdrawal. Try again."
                    ELSE
-                       DISPLAY "Withdrawal successful. Your updated balance is: "
-                       DISPLAY AccountBalance OF AccountData
+                       MOVE AccountBalance OF AccountData
+                           TO WS-BALANCE-DISPLAY
+                       DISPLAY "Withdrawal successful. Updated balance:"
+                       DISPLAY WS-BALANCE-DISPLAY
+                       MOVE AccountNumber OF AccountData
+                           TO LogAccountNumber
+                       MOVE "WITHDRAWAL" TO LogTransactionType
+                       MOVE WS-TRANSACTION-AMOUNT TO LogAmount
+                       MOVE AccountBalance OF AccountData TO LogBalance
+                       PERFORM WRITE-TRANSACTION-LOG
+                       MOVE AccountNumber OF AccountData
+                           TO WS-RECEIPT-ACCOUNT
+                       MOVE "WITHDRAWAL" TO WS-RECEIPT-TYPE
+                       MOVE WS-TRANSACTION-AMOUNT
+                           TO WS-RECEIPT-AMOUNT
+                       MOVE AccountBalance OF AccountData
+                           TO WS-RECEIPT-BALANCE
+                       PERFORM WRITE-RECEIPT
                    END-IF
+                 END-IF
                END-IF
+              END-IF
+              END-IF
+             END-IF
            END-IF
            CLOSE AccountFile.
 
+      * Zeroes the running monthly withdrawal counter for a savings
+      * account the first time it is touched in a new calendar month.
+       RESET-SAVINGS-WITHDRAW-COUNT-IF-NEW-MONTH.
+           MOVE WS-TODAY(1:6) TO WS-CURRENT-YYYYMM
+           IF SavingsWithdrawMonth OF AccountData
+                   NOT = WS-CURRENT-YYYYMM
+               MOVE WS-CURRENT-YYYYMM
+                   TO SavingsWithdrawMonth OF AccountData
+               MOVE ZERO TO SavingsWithdrawCount OF AccountData
+           END-IF.
+
        VIEW-ACCOUNT.
            PERFORM PROMPT-FOR-ACCOUNT-NUMBER
            OPEN INPUT AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
            PERFORM SEARCH-ACCOUNT
            IF WS-FILE-STATUS = "10"
                DISPLAY "Account not found."
            ELSE
                DISPLAY "Account Number: " AccountNumber OF AccountData
                DISPLAY "Account Name: " AccountName OF AccountData
+               IF SecondaryHolderName OF AccountData NOT = SPACES
+                   DISPLAY "Joint Holder: "
+                       SecondaryHolderName OF AccountData
+               END-IF
                DISPLAY "Card Number: " CardNumber OF AccountData
-               DISPLAY "Balance: $" AccountBalance OF AccountData
+               MOVE AccountBalance OF AccountData TO WS-BALANCE-DISPLAY
+               DISPLAY "Balance: " CurrencyCode OF AccountData
+                   " " WS-BALANCE-DISPLAY
+               IF ACCOUNT-CLOSED OF AccountData
+                   DISPLAY "Status: Closed"
+               ELSE
+                   DISPLAY "Status: Open"
+               END-IF
+               IF DORMANT-ACCOUNT OF AccountData
+                   DISPLAY "Dormant: Yes"
+               ELSE
+                   DISPLAY "Dormant: No"
+               END-IF
            END-IF
            CLOSE AccountFile.
 
+      * Moves money between two accounts with direct keyed reads
+      * against the indexed AccountFile - no in-memory table, so
+      * there is no limit on how many accounts card.dat holds.
        TRANSFER-FUNDS.
-           DISPLAY "Enter your Account Number: "
-           ACCEPT WS-SEARCH-NUMBER
-           DISPLAY "Enter destination Account Number: "
-           ACCEPT WS-DEST-ACCOUNT-NUMBER
+           PERFORM PROMPT-FOR-ACCOUNT-NUMBER
+           DISPLAY "Enter destination Account Number or Name: "
+           ACCEPT WS-SEARCH-INPUT
+           IF FUNCTION TRIM(WS-SEARCH-INPUT) IS NUMERIC
+               MOVE FUNCTION TRIM(WS-SEARCH-INPUT)
+                   TO WS-DEST-ACCOUNT-NUMBER
+           ELSE
+               PERFORM RESOLVE-ACCOUNT-NUMBER-BY-NAME
+               MOVE WS-RESOLVED-NUMBER TO WS-DEST-ACCOUNT-NUMBER
+           END-IF
            DISPLAY "Enter the amount to transfer: "
            ACCEPT WS-TRANSACTION-AMOUNT
-           OPEN INPUT AccountFile
-           MOVE 0 TO WS-TABLE-INDEX
-           MOVE "00" TO WS-FILE-STATUS
-           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
-               UNTIL WS-FILE-STATUS = "10"
-               READ AccountFile INTO AccountData
-                   AT END
-                       MOVE "10" TO WS-FILE-STATUS
-                   NOT AT END
-                       MOVE AccountNumber OF AccountData       TO AccAccountNumber(WS-TABLE-INDEX)
-                       MOVE AccountName OF AccountData         TO AccAccountName(WS-TABLE-INDEX)
-                       MOVE CardNumber OF AccountData          TO AccCardNumber(WS-TABLE-INDEX)
-                       MOVE CVV OF AccountData                 TO AccCVV(WS-TABLE-INDEX)
-                       MOVE MM OF ExpirationDate OF AccountData TO AccMM(WS-TABLE-INDEX)
-                       MOVE YY OF ExpirationDate OF AccountData TO AccYY(WS-TABLE-INDEX)
-                       MOVE AccountBalance OF AccountData      TO AccAccountBalance(WS-TABLE-INDEX)
-               END-READ
-           END-PERFORM
-           SUBTRACT 1 FROM WS-TABLE-INDEX GIVING WS-TABLE-SIZE
-           CLOSE AccountFile
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Source account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
 
-           MOVE 0 TO WS-SOURCE-INDEX
-           MOVE 0 TO WS-DEST-INDEX
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+               INVALID KEY
+                   DISPLAY "Source account not found."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+           END-READ
 
-           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
-               UNTIL WS-TABLE-INDEX > WS-TABLE-SIZE
-               IF AccAccountNumber(WS-TABLE-INDEX) = WS-SEARCH-NUMBER
-                   MOVE WS-TABLE-INDEX TO WS-SOURCE-INDEX
-               END-IF
-               IF AccAccountNumber(WS-TABLE-INDEX) = WS-DEST-ACCOUNT-NUMBER
-                   MOVE WS-TABLE-INDEX TO WS-DEST-INDEX
-               END-IF
-           END-PERFORM
+           PERFORM VERIFY-PIN
+           IF WS-FILE-STATUS = "91"
+               DISPLAY "Invalid PIN. Transaction declined."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
 
-           IF WS-SOURCE-INDEX = 0
-               DISPLAY "Source account not found."
+           PERFORM CHECK-CARD-EXPIRATION
+           IF WS-FILE-STATUS = "92"
+               DISPLAY "Source card has expired."
+               CLOSE AccountFile
                EXIT PARAGRAPH
            END-IF
-           IF WS-DEST-INDEX = 0
-               DISPLAY "Destination account not found."
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-FILE-STATUS = "93"
+               DISPLAY "Source account is closed."
+               CLOSE AccountFile
                EXIT PARAGRAPH
            END-IF
 
-           IF AccAccountBalance(WS-SOURCE-INDEX) < WS-TRANSACTION-AMOUNT
+           IF AccountBalance OF AccountData < WS-TRANSACTION-AMOUNT
                DISPLAY "Insufficient balance. Transaction declined."
+               CLOSE AccountFile
                EXIT PARAGRAPH
            END-IF
 
-           SUBTRACT WS-TRANSACTION-AMOUNT FROM AccAccountBalance(WS-SOURCE-INDEX)
-           ADD WS-TRANSACTION-AMOUNT TO AccAccountBalance(WS-DEST-INDEX)
-
-           OPEN OUTPUT AccountFile
-           PERFORM VARYING WS-TABLE-INDEX FROM 1 BY 1
-               UNTIL WS-TABLE-INDEX > WS-TABLE-SIZE
-               MOVE AccAccountNumber(WS-TABLE-INDEX)   TO AccountNumber OF AccountData
-               MOVE AccAccountName(WS-TABLE-INDEX)     TO AccountName OF AccountData
-               MOVE AccCardNumber(WS-TABLE-INDEX)      TO CardNumber OF AccountData
-               MOVE AccCVV(WS-TABLE-INDEX)             TO CVV OF AccountData
-               MOVE AccMM(WS-TABLE-INDEX)              TO MM OF ExpirationDate OF AccountData
-               MOVE AccYY(WS-TABLE-INDEX)              TO YY OF ExpirationDate OF AccountData
-               MOVE AccAccountBalance(WS-TABLE-INDEX)  TO AccountBalance OF AccountData
-               WRITE AccountData
-           END-PERFORM
+           MOVE WS-DEST-ACCOUNT-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+               INVALID KEY
+                   DISPLAY "Destination account not found."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+           END-READ
+
+           PERFORM CHECK-ACCOUNT-STATUS
+           IF WS-FILE-STATUS = "93"
+               DISPLAY "Destination account is closed."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+           SUBTRACT WS-TRANSACTION-AMOUNT
+               FROM AccountBalance OF AccountData
+           MOVE AccountBalance OF AccountData TO WS-TEMP-BALANCE
+           PERFORM MARK-ACCOUNT-ACTIVE
+           REWRITE AccountData
+           MOVE WS-SEARCH-NUMBER TO LogAccountNumber
+           MOVE "XFER-OUT" TO LogTransactionType
+           MOVE WS-TRANSACTION-AMOUNT TO LogAmount
+           MOVE WS-TEMP-BALANCE TO LogBalance
+           PERFORM WRITE-TRANSACTION-LOG
+           MOVE WS-SEARCH-NUMBER TO WS-RECEIPT-ACCOUNT
+           MOVE "XFER-OUT" TO WS-RECEIPT-TYPE
+           MOVE WS-TRANSACTION-AMOUNT TO WS-RECEIPT-AMOUNT
+           MOVE WS-TEMP-BALANCE TO WS-RECEIPT-BALANCE
+           PERFORM WRITE-RECEIPT
+
+           MOVE WS-DEST-ACCOUNT-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+           ADD WS-TRANSACTION-AMOUNT TO AccountBalance OF AccountData
+           PERFORM MARK-ACCOUNT-ACTIVE
+           REWRITE AccountData
+           MOVE WS-DEST-ACCOUNT-NUMBER TO LogAccountNumber
+           MOVE "XFER-IN" TO LogTransactionType
+           MOVE WS-TRANSACTION-AMOUNT TO LogAmount
+           MOVE AccountBalance OF AccountData TO LogBalance
+           PERFORM WRITE-TRANSACTION-LOG
+           MOVE WS-DEST-ACCOUNT-NUMBER TO WS-RECEIPT-ACCOUNT
+           MOVE "XFER-IN" TO WS-RECEIPT-TYPE
+           MOVE WS-TRANSACTION-AMOUNT TO WS-RECEIPT-AMOUNT
+           MOVE AccountBalance OF AccountData TO WS-RECEIPT-BALANCE
+           PERFORM WRITE-RECEIPT
+
            CLOSE AccountFile
 
+           MOVE WS-TEMP-BALANCE TO WS-BALANCE-DISPLAY
            DISPLAY "Transfer successful. Your new balance is: "
-           DISPLAY AccAccountBalance(WS-SOURCE-INDEX).
+           DISPLAY WS-BALANCE-DISPLAY.
 
+      * Marks the account closed instead of removing its record, so a
+      * mistaken closure can be undone later with REOPEN-ACCOUNT.
        CLOSE-ACCOUNT.
            PERFORM PROMPT-FOR-ACCOUNT-NUMBER
-           OPEN INPUT AccountFile
-           OPEN OUTPUT TempAccountFile
-           MOVE "00" TO WS-FILE-STATUS
-           PERFORM UNTIL WS-FILE-STATUS = "10"
-               READ AccountFile INTO AccountData
-                   AT END
-                       MOVE "10" TO WS-FILE-STATUS
-                   NOT AT END
-                       IF AccountNumber OF AccountData NOT = WS-SEARCH-NUMBER
-                           WRITE TempAccountData FROM AccountData
-                       ELSE
-                           DISPLAY "Account closed successfully."
-                       END-IF
-               END-READ
-           END-PERFORM
-           CLOSE AccountFile
-           CLOSE TempAccountFile
-           CALL "SYSTEM" USING "DEL card.dat"
-           CALL "SYSTEM" USING "RENAME temp.dat card.dat".
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+               INVALID KEY
+                   DISPLAY "Account not found."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+           END-READ
+           IF ACCOUNT-CLOSED OF AccountData
+               DISPLAY "Account is already closed."
+           ELSE
+               MOVE AccountBalance OF AccountData TO WS-TEMP-BALANCE
+               MOVE ZERO TO AccountBalance OF AccountData
+               SET ACCOUNT-CLOSED OF AccountData TO TRUE
+               REWRITE AccountData
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "Error closing account. Please try again."
+               ELSE
+                   MOVE WS-TEMP-BALANCE TO WS-BALANCE-DISPLAY
+                   DISPLAY "Final balance zeroed out: "
+                       WS-BALANCE-DISPLAY
+                   MOVE AccountNumber OF AccountData TO LogAccountNumber
+                   MOVE "CLOSE" TO LogTransactionType
+                   MOVE WS-TEMP-BALANCE TO LogAmount
+                   MOVE AccountBalance OF AccountData TO LogBalance
+                   PERFORM WRITE-TRANSACTION-LOG
+                   DISPLAY "Account closed successfully."
+               END-IF
+           END-IF
+           CLOSE AccountFile.
+
+      * Reverses CLOSE-ACCOUNT: clears AccountStatus back to open and
+      * refreshes LastActivityDate so a reopened account is not
+      * immediately swept up by DormancyScan.cbl.
+       REOPEN-ACCOUNT.
+           PERFORM PROMPT-FOR-ACCOUNT-NUMBER
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+               INVALID KEY
+                   DISPLAY "Account not found."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+           END-READ
+           IF NOT ACCOUNT-CLOSED OF AccountData
+               DISPLAY "Account is not closed."
+           ELSE
+               SET ACCOUNT-OPEN OF AccountData TO TRUE
+               PERFORM MARK-ACCOUNT-ACTIVE
+               REWRITE AccountData
+               IF WS-FILE-STATUS NOT = "00"
+                   DISPLAY "Error reopening account. Please try again."
+               ELSE
+                   MOVE AccountNumber OF AccountData TO LogAccountNumber
+                   MOVE "REOPEN" TO LogTransactionType
+                   MOVE ZERO TO LogAmount
+                   MOVE AccountBalance OF AccountData TO LogBalance
+                   PERFORM WRITE-TRANSACTION-LOG
+                   DISPLAY "Account reopened successfully."
+               END-IF
+           END-IF
+           CLOSE AccountFile.
 
        UPDATE-ACCOUNT.
            PERFORM PROMPT-FOR-ACCOUNT-NUMBER
-           OPEN INPUT AccountFile
-           OPEN OUTPUT TempAccountFile
-           MOVE "00" TO WS-FILE-STATUS
-           PERFORM UNTIL WS-FILE-STATUS = "10"
-               READ AccountFile INTO AccountData
-                   AT END
-                       MOVE "10" TO WS-FILE-STATUS
-                   NOT AT END
-                       IF AccountNumber OF AccountData = WS-SEARCH-NUMBER
-                           DISPLAY "Enter new Account Name: "
-                           ACCEPT AccountName OF AccountData
-                           DISPLAY "Enter new Card Number: "
-                           ACCEPT CardNumber OF AccountData
-                           DISPLAY "Enter new CVV: "
-                           ACCEPT CVV OF AccountData
-                           DISPLAY "Enter new Expiration Date (MM): "
-                           ACCEPT MM OF ExpirationDate OF AccountData
-                           DISPLAY "Enter new Expiration Date (YY): "
-                           ACCEPT YY OF ExpirationDate OF AccountData
-                           DISPLAY "Account information updated successfully."
-                       END-IF
-                       WRITE TempAccountData FROM AccountData
-               END-READ
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "Account not found."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+           MOVE WS-SEARCH-NUMBER TO AccountNumber OF AccountData
+           READ AccountFile
+               INVALID KEY
+                   DISPLAY "Account not found."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+           END-READ
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter new Account Name: "
+               ACCEPT AccountName OF AccountData
+               IF AccountName OF AccountData = SPACES
+                   DISPLAY "Account Name cannot be "
+                       "blank."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
            END-PERFORM
-           CLOSE AccountFile
-           CLOSE TempAccountFile
-           CALL "SYSTEM" USING "DEL card.dat"
-           CALL "SYSTEM" USING "RENAME temp.dat card.dat".
+           DISPLAY "Enter new Joint Holder Name "
+               "(blank for none): "
+           ACCEPT SecondaryHolderName OF AccountData
+           DISPLAY "Enter new Currency Code "
+               "(e.g. USD): "
+           ACCEPT CurrencyCode OF AccountData
+           IF CurrencyCode OF AccountData = SPACES
+               MOVE "USD" TO CurrencyCode OF AccountData
+           END-IF
+           DISPLAY "Enter new Card Number: "
+           ACCEPT CardNumber OF AccountData
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter new CVV: "
+               ACCEPT WS-CVV-INPUT
+               IF WS-CVV-INPUT = ZERO
+                   DISPLAY "CVV must not be zero."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           COMPUTE WS-HASH-INPUT =
+               AccountNumber OF AccountData * 100000
+                   + WS-CVV-INPUT
+           PERFORM COMPUTE-HASH
+           MOVE WS-HASH-RESULT TO CvvHash OF AccountData
+           MOVE FUNCTION CURRENT-DATE(1:8)
+               TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-CURRENT-YEAR
+           MOVE WS-TODAY(5:2) TO WS-CURRENT-MONTH
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter new Expiration Date "
+                   "(MM): "
+               ACCEPT MM OF ExpirationDate OF
+                   AccountData
+               IF MM OF ExpirationDate OF AccountData
+                       < 1
+                   OR MM OF ExpirationDate OF
+                       AccountData > 12
+                   DISPLAY "Month must be between "
+                       "01 and 12."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter new Expiration Date "
+                   "(YY): "
+               ACCEPT YY OF ExpirationDate OF
+                   AccountData
+               IF YY OF ExpirationDate OF AccountData
+                       < WS-CURRENT-YEAR
+                   OR (YY OF ExpirationDate OF
+                       AccountData = WS-CURRENT-YEAR
+                     AND MM OF ExpirationDate OF
+                       AccountData < WS-CURRENT-MONTH)
+                   DISPLAY "Expiration date cannot "
+                       "be in the past."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Account Type - (C)hecking or "
+                   "(S)avings: "
+               ACCEPT WS-ACCOUNT-TYPE-INPUT
+               IF WS-ACCOUNT-TYPE-INPUT = "c" OR "C"
+                       OR "s" OR "S"
+                   MOVE "Y" TO WS-INPUT-VALID
+               ELSE
+                   DISPLAY "Enter C or S."
+               END-IF
+           END-PERFORM
+           IF WS-ACCOUNT-TYPE-INPUT = "s" OR "S"
+               SET ACCT-TYPE-SAVINGS OF AccountData
+                   TO TRUE
+           ELSE
+               SET ACCT-TYPE-CHECKING OF AccountData
+                   TO TRUE
+           END-IF
+           REWRITE AccountData
+           IF WS-FILE-STATUS NOT = "00"
+               DISPLAY "Error updating account. Please try again."
+           ELSE
+               DISPLAY "Account information updated."
+           END-IF
+           CLOSE AccountFile.
 
        CREATE-ACCOUNT.
            ADD 1 TO WS-ACCOUNT-NUMBER
            DISPLAY "Your Account Number is: " WS-ACCOUNT-NUMBER
            MOVE WS-ACCOUNT-NUMBER TO AccountNumber OF AccountData
-           DISPLAY "Enter Account Name: "
-           ACCEPT AccountName OF AccountData
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter Account Name: "
+               ACCEPT AccountName OF AccountData
+               IF AccountName OF AccountData = SPACES
+                   DISPLAY "Account Name cannot be blank."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           DISPLAY "Enter Joint Holder Name (blank for none): "
+           ACCEPT SecondaryHolderName OF AccountData
+           DISPLAY "Enter Currency Code (e.g. USD): "
+           ACCEPT CurrencyCode OF AccountData
+           IF CurrencyCode OF AccountData = SPACES
+               MOVE "USD" TO CurrencyCode OF AccountData
+           END-IF
            DISPLAY "Enter Card Number: "
            ACCEPT CardNumber OF AccountData
-           DISPLAY "Enter CVV: "
-           ACCEPT CVV OF AccountData
-           DISPLAY "Enter Expiration Date (MM): "
-           ACCEPT MM OF ExpirationDate OF AccountData
-           DISPLAY "Enter Expiration Date (YY): "
-           ACCEPT YY OF ExpirationDate OF AccountData
-           DISPLAY "Enter Initial Balance: "
-           ACCEPT AccountBalance OF AccountData
-           OPEN EXTEND AccountFile
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter CVV: "
+               ACCEPT WS-CVV-INPUT
+               IF WS-CVV-INPUT = ZERO
+                   DISPLAY "CVV must not be zero."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           DISPLAY "Choose a 4-digit PIN: "
+           ACCEPT WS-PIN-INPUT
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           MOVE WS-TODAY(1:4) TO WS-CURRENT-YEAR
+           MOVE WS-TODAY(5:2) TO WS-CURRENT-MONTH
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter Expiration Date (MM): "
+               ACCEPT MM OF ExpirationDate OF AccountData
+               IF MM OF ExpirationDate OF AccountData < 1
+                       OR MM OF ExpirationDate OF AccountData > 12
+                   DISPLAY "Month must be between 01 and 12."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter Expiration Date (YY): "
+               ACCEPT YY OF ExpirationDate OF AccountData
+               IF YY OF ExpirationDate OF AccountData < WS-CURRENT-YEAR
+                       OR (YY OF ExpirationDate OF AccountData =
+                               WS-CURRENT-YEAR
+                           AND MM OF ExpirationDate OF AccountData <
+                               WS-CURRENT-MONTH)
+                   DISPLAY "Expiration date cannot be in the past."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Enter Initial Balance: "
+               ACCEPT AccountBalance OF AccountData
+               IF AccountBalance OF AccountData < ZERO
+                   DISPLAY "Initial balance cannot be negative."
+               ELSE
+                   MOVE "Y" TO WS-INPUT-VALID
+               END-IF
+           END-PERFORM
+           MOVE "N" TO WS-INPUT-VALID
+           PERFORM UNTIL WS-INPUT-VALID = "Y"
+               DISPLAY "Account Type - (C)hecking or (S)avings: "
+               ACCEPT WS-ACCOUNT-TYPE-INPUT
+               IF WS-ACCOUNT-TYPE-INPUT = "c" OR "C" OR "s" OR "S"
+                   MOVE "Y" TO WS-INPUT-VALID
+               ELSE
+                   DISPLAY "Enter C or S."
+               END-IF
+           END-PERFORM
+           IF WS-ACCOUNT-TYPE-INPUT = "s" OR "S"
+               SET ACCT-TYPE-SAVINGS OF AccountData TO TRUE
+           ELSE
+               SET ACCT-TYPE-CHECKING OF AccountData TO TRUE
+           END-IF
+           MOVE ZERO TO SavingsWithdrawMonth OF AccountData
+           MOVE ZERO TO SavingsWithdrawCount OF AccountData
+           MOVE ZERO TO DailyWithdrawnDate OF AccountData
+           MOVE ZERO TO DailyWithdrawnAmt OF AccountData
+           MOVE WS-TODAY TO LastActivityDate OF AccountData
+           SET ACTIVE-ACCOUNT OF AccountData TO TRUE
+           SET ACCOUNT-OPEN OF AccountData TO TRUE
+           CALL "CardValidation" USING CardNumber OF AccountData
+               WS-CVV-INPUT
+               MM OF ExpirationDate OF AccountData
+               YY OF ExpirationDate OF AccountData
+               WS-CURRENT-MONTH WS-CURRENT-YEAR WS-CARD-VALID
+           IF WS-CARD-VALID NOT = "Y"
+               DISPLAY "Card details failed validation. "
+                   "Account not created."
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-HASH-INPUT =
+               AccountNumber OF AccountData * 100000 + WS-CVV-INPUT
+           PERFORM COMPUTE-HASH
+           MOVE WS-HASH-RESULT TO CvvHash OF AccountData
+           COMPUTE WS-HASH-INPUT =
+               AccountNumber OF AccountData * 100000 + WS-PIN-INPUT
+           PERFORM COMPUTE-HASH
+           MOVE WS-HASH-RESULT TO PinHash OF AccountData
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               OPEN OUTPUT AccountFile
+               CLOSE AccountFile
+               OPEN I-O AccountFile
+           END-IF
            WRITE AccountData
+               INVALID KEY
+                   MOVE "99" TO WS-FILE-STATUS
+           END-WRITE
            IF WS-FILE-STATUS NOT = "00"
                DISPLAY "Error creating account. Please try again."
                CLOSE AccountFile
                STOP RUN
            END-IF
            CLOSE AccountFile
+           PERFORM SAVE-NEXT-ACCOUNT-NUMBER
            DISPLAY "Account successfully created.".

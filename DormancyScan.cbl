@@ -0,0 +1,127 @@
+      * 08/09/2026 - new batch program: flags any account that has had
+      *              no deposit, withdrawal or transfer activity in
+      *              WS-DORMANCY-THRESHOLD days by setting DormantFlag,
+      *              and logs a "DORMANT" entry the first time it does.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. DormancyScan.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountFile ASSIGN TO "card.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountNumber
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TransactionLog ASSIGN TO "translog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+       01  AccountData.
+           02 AccountNumber       PIC 9(8).
+           02 AccountName         PIC X(20).
+           02 CardNumber          PIC 9(16).
+           02 CvvHash             PIC 9(9).
+           02 PinHash             PIC 9(9).
+           02 ExpirationDate.
+               03 MM              PIC 99.
+               03 YY              PIC 9999.
+           02 AccountBalance      PIC S9(10)V99.
+           02 DailyWithdrawnDate  PIC 9(8).
+           02 DailyWithdrawnAmt   PIC 9(10)V99.
+           02 AccountType         PIC X(01).
+           02 SavingsWithdrawMonth PIC 9(6).
+           02 SavingsWithdrawCount PIC 9(2).
+           02 SecondaryHolderName PIC X(20).
+           02 CurrencyCode        PIC X(03).
+           02 LastActivityDate    PIC 9(8).
+           02 DormantFlag         PIC X(01).
+               88 DORMANT-ACCOUNT VALUE "Y".
+               88 ACTIVE-ACCOUNT  VALUE "N".
+           02 AccountStatus        PIC X(01).
+               88 ACCOUNT-OPEN    VALUE "O".
+               88 ACCOUNT-CLOSED  VALUE "C".
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           02 LogAccountNumber    PIC 9(8).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTransactionType  PIC X(12).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogAmount           PIC 9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogBalance          PIC S9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTimestamp        PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-EOF-ACCOUNTS         PIC X(01) VALUE "N".
+       01  WS-DORMANCY-THRESHOLD   PIC 9(05) VALUE 180.
+       01  WS-TODAY                PIC 9(8).
+       01  WS-DAYS-INACTIVE        PIC S9(9).
+       01  WS-ACCOUNTS-FLAGGED     PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Scanning for dormant accounts..."
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-TODAY
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No accounts on file. Nothing to scan."
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF-ACCOUNTS = "Y"
+               READ AccountFile NEXT RECORD INTO AccountData
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM CHECK-ACCOUNT-FOR-DORMANCY
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           DISPLAY "Newly flagged dormant account(s): "
+               WS-ACCOUNTS-FLAGGED.
+           GOBACK.
+
+       CHECK-ACCOUNT-FOR-DORMANCY.
+           IF ACCOUNT-CLOSED OF AccountData
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-DAYS-INACTIVE =
+               FUNCTION INTEGER-OF-DATE(WS-TODAY) -
+               FUNCTION INTEGER-OF-DATE(LastActivityDate OF AccountData)
+           IF WS-DAYS-INACTIVE >= WS-DORMANCY-THRESHOLD
+               IF NOT DORMANT-ACCOUNT OF AccountData
+                   SET DORMANT-ACCOUNT OF AccountData TO TRUE
+                   REWRITE AccountData
+                   IF WS-FILE-STATUS = "00"
+                       ADD 1 TO WS-ACCOUNTS-FLAGGED
+                       DISPLAY "Flagged dormant: account "
+                           AccountNumber OF AccountData
+                       MOVE AccountNumber OF AccountData
+                           TO LogAccountNumber
+                       MOVE "DORMANT" TO LogTransactionType
+                       MOVE ZERO TO LogAmount
+                       MOVE AccountBalance OF AccountData TO LogBalance
+                       PERFORM WRITE-TRANSACTION-LOG
+                   END-IF
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LogTimestamp
+           OPEN EXTEND TransactionLog
+           IF WS-LOG-STATUS = "35"
+               CLOSE TransactionLog
+               OPEN OUTPUT TransactionLog
+           END-IF
+           WRITE TransactionLogRecord
+           CLOSE TransactionLog.

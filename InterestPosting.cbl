@@ -0,0 +1,125 @@
+      * 08/09/2026 - new batch program: posts monthly interest to every
+      *              account on file and logs each posting to the
+      *              shared transaction log.
+      * 08/09/2026 - now posts to savings accounts only, matching
+      *              AccountType added to AccountData.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. InterestPosting.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountFile ASSIGN TO "card.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountNumber
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TransactionLog ASSIGN TO "translog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+       01  AccountData.
+           02 AccountNumber       PIC 9(8).
+           02 AccountName         PIC X(20).
+           02 CardNumber          PIC 9(16).
+           02 CvvHash             PIC 9(9).
+           02 PinHash             PIC 9(9).
+           02 ExpirationDate.
+               03 MM              PIC 99.
+               03 YY              PIC 9999.
+           02 AccountBalance      PIC S9(10)V99.
+           02 DailyWithdrawnDate  PIC 9(8).
+           02 DailyWithdrawnAmt   PIC 9(10)V99.
+           02 AccountType         PIC X(01).
+               88 ACCT-TYPE-SAVINGS  VALUE "S".
+           02 SavingsWithdrawMonth PIC 9(6).
+           02 SavingsWithdrawCount PIC 9(2).
+           02 SecondaryHolderName PIC X(20).
+           02 CurrencyCode        PIC X(03).
+           02 LastActivityDate    PIC 9(8).
+           02 DormantFlag         PIC X(01).
+               88 DORMANT-ACCOUNT VALUE "Y".
+               88 ACTIVE-ACCOUNT  VALUE "N".
+           02 AccountStatus        PIC X(01).
+               88 ACCOUNT-OPEN    VALUE "O".
+               88 ACCOUNT-CLOSED  VALUE "C".
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           02 LogAccountNumber    PIC 9(8).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTransactionType  PIC X(12).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogAmount           PIC 9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogBalance          PIC S9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTimestamp        PIC 9(14).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-EOF-ACCOUNTS         PIC X(01) VALUE "N".
+       01  WS-INTEREST-RATE        PIC 9V9(4) VALUE 0.0100.
+       01  WS-INTEREST-AMOUNT      PIC 9(10)V99.
+       01  WS-ACCOUNTS-POSTED      PIC 9(05) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Posting monthly interest to all accounts..."
+           OPEN I-O AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No accounts on file. Nothing to post."
+               GOBACK
+           END-IF
+           PERFORM UNTIL WS-EOF-ACCOUNTS = "Y"
+               READ AccountFile NEXT RECORD INTO AccountData
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM POST-INTEREST-TO-ACCOUNT
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           DISPLAY "Interest posted to " WS-ACCOUNTS-POSTED
+               " account(s)."
+           GOBACK.
+
+       POST-INTEREST-TO-ACCOUNT.
+           IF ACCOUNT-CLOSED OF AccountData
+               EXIT PARAGRAPH
+           END-IF
+           IF NOT ACCT-TYPE-SAVINGS OF AccountData
+               EXIT PARAGRAPH
+           END-IF
+           COMPUTE WS-INTEREST-AMOUNT ROUNDED =
+               AccountBalance OF AccountData * WS-INTEREST-RATE
+           IF WS-INTEREST-AMOUNT > ZERO
+               ADD WS-INTEREST-AMOUNT TO AccountBalance OF AccountData
+               REWRITE AccountData
+               IF WS-FILE-STATUS = "00"
+                   ADD 1 TO WS-ACCOUNTS-POSTED
+                   MOVE AccountNumber OF AccountData
+                       TO LogAccountNumber
+                   MOVE "INTEREST" TO LogTransactionType
+                   MOVE WS-INTEREST-AMOUNT TO LogAmount
+                   MOVE AccountBalance OF AccountData TO LogBalance
+                   PERFORM WRITE-TRANSACTION-LOG
+               END-IF
+           END-IF.
+
+       WRITE-TRANSACTION-LOG.
+           MOVE FUNCTION CURRENT-DATE(1:14) TO LogTimestamp
+           OPEN EXTEND TransactionLog
+           IF WS-LOG-STATUS = "35"
+               CLOSE TransactionLog
+               OPEN OUTPUT TransactionLog
+           END-IF
+           WRITE TransactionLogRecord
+           CLOSE TransactionLog.

@@ -0,0 +1,213 @@
+      * 08/09/2026 - new batch program: prints a monthly account
+      *              statement for every account on file by matching
+      *              each account against the shared transaction log.
+      * 08/09/2026 - takes up to three optional command-line arguments
+      *              (account number, period start YYYYMMDD, period
+      *              end YYYYMMDD) so a statement can be limited to
+      *              one account and/or one period instead of always
+      *              dumping every account's all-time history. This
+      *              program is not called by another COBOL program
+      *              (unlike the end-of-day batch jobs, which CALL
+      *              each other with no arguments), so the arguments
+      *              come in off the command line rather than through
+      *              a LINKAGE SECTION - a PROCEDURE DIVISION USING on
+      *              a program built as a standalone executable is not
+      *              supported by this compiler.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. MonthlyStatement.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AccountFile ASSIGN TO "card.dat"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS AccountNumber
+               LOCK MODE IS AUTOMATIC
+               FILE STATUS IS WS-FILE-STATUS.
+
+           SELECT TransactionLog ASSIGN TO "translog.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-LOG-STATUS.
+
+           SELECT StatementFile ASSIGN TO "statement.dat"
+               ORGANIZATION IS LINE SEQUENTIAL
+               ACCESS MODE IS SEQUENTIAL
+               FILE STATUS IS WS-STMT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+       01  AccountData.
+           02 AccountNumber       PIC 9(8).
+           02 AccountName         PIC X(20).
+           02 CardNumber          PIC 9(16).
+           02 CvvHash             PIC 9(9).
+           02 PinHash             PIC 9(9).
+           02 ExpirationDate.
+               03 MM              PIC 99.
+               03 YY              PIC 9999.
+           02 AccountBalance      PIC S9(10)V99.
+           02 DailyWithdrawnDate  PIC 9(8).
+           02 DailyWithdrawnAmt   PIC 9(10)V99.
+           02 AccountType         PIC X(01).
+           02 SavingsWithdrawMonth PIC 9(6).
+           02 SavingsWithdrawCount PIC 9(2).
+           02 SecondaryHolderName PIC X(20).
+           02 CurrencyCode        PIC X(03).
+           02 LastActivityDate    PIC 9(8).
+           02 DormantFlag         PIC X(01).
+               88 DORMANT-ACCOUNT VALUE "Y".
+               88 ACTIVE-ACCOUNT  VALUE "N".
+           02 AccountStatus        PIC X(01).
+               88 ACCOUNT-OPEN    VALUE "O".
+               88 ACCOUNT-CLOSED  VALUE "C".
+
+       FD  TransactionLog.
+       01  TransactionLogRecord.
+           02 LogAccountNumber    PIC 9(8).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTransactionType  PIC X(12).
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogAmount           PIC 9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogBalance          PIC S9(10)V99.
+           02 FILLER              PIC X(01) VALUE SPACE.
+           02 LogTimestamp        PIC 9(14).
+
+       FD  StatementFile.
+       01  StatementLine           PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-FILE-STATUS          PIC XX.
+       01  WS-LOG-STATUS           PIC XX.
+       01  WS-STMT-STATUS          PIC XX.
+       01  WS-EOF-ACCOUNTS         PIC X(01) VALUE "N".
+       01  WS-EOF-LOG              PIC X(01) VALUE "N".
+       01  WS-STATEMENT-COUNT      PIC 9(05) VALUE ZERO.
+       01  WS-ARG-COUNT            PIC 9(02) VALUE ZERO.
+       01  WS-ARG                  PIC X(20).
+       01  WS-FILTER-ACCOUNT       PIC 9(08) VALUE ZERO.
+       01  WS-PERIOD-START         PIC 9(08) VALUE ZERO.
+       01  WS-PERIOD-END           PIC 9(08) VALUE ZERO.
+       01  WS-BALANCE-DISPLAY      PIC -(10)9.99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROGRAM.
+           DISPLAY "Generating monthly account statements..."
+           PERFORM GET-COMMAND-LINE-ARGS
+           OPEN INPUT AccountFile
+           IF WS-FILE-STATUS = "35"
+               DISPLAY "No accounts on file. Nothing to print."
+               STOP RUN
+           END-IF
+           OPEN OUTPUT StatementFile
+           PERFORM UNTIL WS-EOF-ACCOUNTS = "Y"
+               READ AccountFile NEXT RECORD INTO AccountData
+                   AT END
+                       MOVE "Y" TO WS-EOF-ACCOUNTS
+                   NOT AT END
+                       PERFORM PRINT-ACCOUNT-STATEMENT
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           CLOSE StatementFile
+           DISPLAY "Statements written for "
+               WS-STATEMENT-COUNT " account(s) to statement.dat."
+           STOP RUN.
+
+      * Reads the optional account-number and period-start/period-end
+      * command-line arguments. Any argument that is missing or blank
+      * leaves its filter at ZERO, which PRINT-ACCOUNT-STATEMENT and
+      * LIST-ACCOUNT-TRANSACTIONS treat as "no restriction".
+       GET-COMMAND-LINE-ARGS.
+           ACCEPT WS-ARG-COUNT FROM ARGUMENT-NUMBER
+           IF WS-ARG-COUNT NOT < 1
+               DISPLAY 1 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               IF FUNCTION TRIM(WS-ARG) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-ARG) TO WS-FILTER-ACCOUNT
+               END-IF
+           END-IF
+           IF WS-ARG-COUNT NOT < 2
+               DISPLAY 2 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               IF FUNCTION TRIM(WS-ARG) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-ARG) TO WS-PERIOD-START
+               END-IF
+           END-IF
+           IF WS-ARG-COUNT NOT < 3
+               DISPLAY 3 UPON ARGUMENT-NUMBER
+               ACCEPT WS-ARG FROM ARGUMENT-VALUE
+               IF FUNCTION TRIM(WS-ARG) IS NUMERIC
+                   MOVE FUNCTION TRIM(WS-ARG) TO WS-PERIOD-END
+               END-IF
+           END-IF.
+
+       PRINT-ACCOUNT-STATEMENT.
+           IF WS-FILTER-ACCOUNT NOT = ZERO
+                   AND WS-FILTER-ACCOUNT NOT =
+                       AccountNumber OF AccountData
+               EXIT PARAGRAPH
+           END-IF
+           ADD 1 TO WS-STATEMENT-COUNT
+           MOVE SPACES TO StatementLine
+           STRING "Statement for account " DELIMITED BY SIZE
+               AccountNumber OF AccountData DELIMITED BY SIZE
+               " (" DELIMITED BY SIZE
+               AccountName OF AccountData DELIMITED BY SIZE
+               ")" DELIMITED BY SIZE
+               INTO StatementLine
+           WRITE StatementLine
+           MOVE AccountBalance OF AccountData TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO StatementLine
+           STRING "  Current balance: " DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO StatementLine
+           WRITE StatementLine
+           PERFORM LIST-ACCOUNT-TRANSACTIONS.
+
+       LIST-ACCOUNT-TRANSACTIONS.
+           MOVE "N" TO WS-EOF-LOG
+           OPEN INPUT TransactionLog
+           IF WS-LOG-STATUS = "35"
+               MOVE SPACES TO StatementLine
+               STRING "  No transaction history on file."
+                   DELIMITED BY SIZE
+                   INTO StatementLine
+               WRITE StatementLine
+           ELSE
+               PERFORM UNTIL WS-EOF-LOG = "Y"
+                   READ TransactionLog INTO TransactionLogRecord
+                       AT END
+                           MOVE "Y" TO WS-EOF-LOG
+                       NOT AT END
+                           IF LogAccountNumber =
+                                   AccountNumber OF AccountData
+                               AND (WS-PERIOD-START = ZERO
+                                   OR LogTimestamp(1:8) NOT <
+                                       WS-PERIOD-START)
+                               AND (WS-PERIOD-END = ZERO
+                                   OR LogTimestamp(1:8) NOT >
+                                       WS-PERIOD-END)
+                               PERFORM PRINT-TRANSACTION-LINE
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionLog
+           END-IF.
+
+       PRINT-TRANSACTION-LINE.
+           MOVE LogBalance TO WS-BALANCE-DISPLAY
+           MOVE SPACES TO StatementLine
+           STRING "  " DELIMITED BY SIZE
+               LogTimestamp DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LogTransactionType DELIMITED BY SIZE
+               " " DELIMITED BY SIZE
+               LogAmount DELIMITED BY SIZE
+               " bal " DELIMITED BY SIZE
+               WS-BALANCE-DISPLAY DELIMITED BY SIZE
+               INTO StatementLine
+           WRITE StatementLine.
